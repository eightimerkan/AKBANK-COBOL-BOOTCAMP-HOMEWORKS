@@ -1,58 +1,1301 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION.
+      ******************************************************************
            IDENTIFICATION DIVISION.
-           PROGRAM-ID.    HomeWork003
-           AUTHOR.        Erkan Zafer Dolgun
+           PROGRAM-ID.    HomeWork003.
+           AUTHOR.        Erkan Zafer Dolgun.
+           INSTALLATION.  AKBANK BOOTCAMP BATCH SERVICES.
+           DATE-WRITTEN.  01/15/2026.
+           DATE-COMPILED.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *-----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 01/15/2026  EZD  ORIGINAL VERSION - READS IDX-FILE, WRITES
+      *                  OUT-FILE, ACCUMULATES ONE BLENDED TOTAL.
+      * 08/09/2026  EZD  ADDED FD/SELECT INFRASTRUCTURE (ORIGINAL
+      *                  VERSION DID NOT COMPILE - NO FILE SECTION).
+      *                  ADDED PER-CURRENCY SUBTOTAL TABLE AND AN FX
+      *                  RATE LOOKUP SO A CONSOLIDATED TOTAL CAN BE
+      *                  SHOWN IN A SINGLE BASE CURRENCY.
+      * 08/09/2026  EZD  RECORDS FAILING THE NUMERIC EDIT ARE NOW
+      *                  WRITTEN TO SUSPENSE-FILE WITH A REASON CODE
+      *                  INSTEAD OF BEING SILENTLY DROPPED.
+      * 08/09/2026  EZD  ADDED DORMANT-ACCOUNT LISTING - CUSTOMERS
+      *                  WHOSE LAST-ORDER-DATE IS OLDER THAN THE
+      *                  INACTIVITY THRESHOLD ARE WRITTEN TO
+      *                  DORMANT-FILE FOR FOLLOW-UP.
+      * 08/09/2026  EZD  ADDED CHECKPOINT/RESTART - A CHECKPOINT
+      *                  RECORD IS WRITTEN TO RESTART-FILE EVERY
+      *                  WS-CHECKPOINT-INTERVAL RECORDS SO A LARGE
+      *                  IDX-FILE RUN CAN RESUME AFTER AN ABEND
+      *                  INSTEAD OF REPROCESSING FROM THE TOP.
+      * 08/09/2026  EZD  ADDED CONTROL-TOTAL RECONCILIATION - AN
+      *                  OPTIONAL CONTROL CARD SUPPLIES THE EXPECTED
+      *                  RECORD COUNT/TOTAL AND THE RUN FLAGS A
+      *                  MISMATCH INSTEAD OF LEAVING IT TO BE
+      *                  EYEBALLED.
+      * 08/09/2026  EZD  REPLACED THE TWO SYSOUT DISPLAY LINES WITH A
+      *                  PAGINATED PRINT-FILE REPORT - OUT-FILE IS
+      *                  SORTED BY CURRENCY/CUSTOMER, PRINTED WITH
+      *                  PAGE HEADERS, DETAIL LINES, CURRENCY
+      *                  SUBTOTALS AND A GRAND-TOTAL FOOTER.
+      * 08/09/2026  EZD  ADDED DUPLICATE CUSTOMER-ID/CURRENCY-KEY
+      *                  DETECTION (IDX-FILE IS IN KEY SEQUENCE) -
+      *                  DUPLICATES NOW GO TO EXCEPTION-FILE INSTEAD
+      *                  OF BEING DOUBLE-COUNTED INTO OUT-FILE/TOTALS.
+      * 08/09/2026  EZD  ADDED COLLECTIONS WORKLIST - VALID CUSTOMERS
+      *                  NEGATIVE BEYOND THE COLLECTIONS THRESHOLD ARE
+      *                  WRITTEN TO COLLECTIONS-FILE FOR FOLLOW-UP.
+      * 08/09/2026  EZD  ADDED OPTIONAL PARM-FILE SO A RUN CAN BE
+      *                  RESTRICTED TO A SINGLE CURRENCY-KEY INSTEAD
+      *                  OF ALWAYS PROCESSING ALL OF IDX-FILE.
+      * 08/09/2026  EZD  ADDED GL-FILE DOWNSTREAM EXTRACT - HEADER
+      *                  RECORD AT OPEN, ONE DETAIL RECORD PER CUSTOMER
+      *                  ACCEPTED INTO OUT-FILE, TRAILER RECORD WITH
+      *                  RECORD COUNT/CONTROL TOTAL AT CLOSE.
+      * 08/09/2026  EZD  CORRECTIONS FOUND ON REVIEW: OUTPUT FILES NOW
+      *                  OPEN EXTEND INSTEAD OF OUTPUT WHEN RESUMING
+      *                  FROM A CHECKPOINT SO A RESTART NO LONGER
+      *                  TRUNCATES AWAY THE PRIOR SEGMENT; RESTART-FILE
+      *                  NOW ALSO CARRIES THE INVALID/DORMANT/DUPLICATE
+      *                  /COLLECTIONS/SKIP COUNTERS; THE BASE-CURRENCY
+      *                  CONSOLIDATION NOW DIVIDES BY THE FX RATE
+      *                  (FX-RATE IS UNITS OF CURRENCY PER BASE UNIT,
+      *                  NOT THE OTHER WAY AROUND); GL-DETAIL-VIEW AND
+      *                  GL-TRAILER-VIEW FILLERS WIDENED SO EACH VIEW
+      *                  TOTALS THE FULL 60-BYTE GL-REC; GL BATCH ID IS
+      *                  NOW TIME-OF-DAY-BASED INSTEAD OF DUPLICATING
+      *                  THE RUN DATE; LAST-ORDER-DATE IS NOW EDITED
+      *                  FOR NUMERIC/NONZERO BEFORE THE DORMANCY
+      *                  COMPUTATION, ROUTING BAD DATES TO SUSPENSE-
+      *                  FILE LIKE ANY OTHER BAD FIELD; CCY-TOTALS-
+      *                  TABLE AND FX-RATE-TABLE ARE NOW BOUNDS-CHECKED
+      *                  BEFORE GROWING PAST 50 ENTRIES; AND A SINGLE-
+      *                  CURRENCY RUN NOW SKIPS CONTROL-TOTAL
+      *                  RECONCILIATION SINCE THE CONTROL CARD REFLECTS
+      *                  THE WHOLE FILE, NOT ONE CURRENCY'S SLICE.
+      * 08/09/2026  EZD  A CHECKPOINT IS NOW WRITTEN AFTER EVERY RECORD
+      *                  SO THE CHECKPOINTED KEY NEVER TRAILS WHAT WAS
+      *                  ACTUALLY WRITTEN, CLOSING THE WINDOW WHERE A
+      *                  RESTART COULD REPROCESS ALREADY-WRITTEN
+      *                  RECORDS; A ZERO FX-RATE CARD IS NOW REJECTED
+      *                  AT LOAD TIME INSTEAD OF RISKING A DIVIDE BY
+      *                  ZERO AT CONSOLIDATION TIME; A CURRENCY WITH
+      *                  NO MATCHING FX-FILE ENTRY NOW GETS A CONSOLE
+      *                  WARNING WHEN IT DEFAULTS TO A 1:1 RATE, AND
+      *                  THE FX-FILE COMMENTS NOW DESCRIBE THAT
+      *                  PER-CURRENCY DEFAULT ACCURATELY; AND A
+      *                  51ST-AND-BEYOND DISTINCT CURRENCY NO LONGER
+      *                  DROPS OUT OF THE CONSOLIDATED TOTAL - ITS
+      *                  BALANCE IS NOW POOLED INTO AN OTHER-
+      *                  CURRENCIES BUCKET (SHOWN SEPARATELY ON THE
+      *                  CONSOLE SUMMARY AND CARRIED FORWARD ACROSS A
+      *                  RESTART) SO THE CONSOLIDATED TOTAL NEVER
+      *                  DIVERGES FROM WS-TOTAL-BALANCE.
+      * 08/09/2026  EZD  RESTART-FILE IS NOW A RELATIVE FILE HELD OPEN
+      *                  FOR THE WHOLE RUN, WITH THE SINGLE CHECKPOINT
+      *                  RECORD REWRITTEN IN PLACE INSTEAD OF BEING
+      *                  OPENED/WRITTEN/CLOSED ON EVERY RECORD, SO A
+      *                  PER-RECORD CHECKPOINT NO LONGER COSTS A FILE
+      *                  OPEN/CLOSE CYCLE PER RECORD; WS-TOTAL-BALANCE
+      *                  AND WS-INVALID-RECORD-COUNT ARE RENAMED
+      *                  WS-TOTAL-BALANCE / WS-INVALID-RECORD-COUNT
+      *                  FOR CONSISTENCY WITH THE REST OF THE
+      *                  WORKING-STORAGE SECTION.
+      ******************************************************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT IDX-FILE
+                   ASSIGN TO IDXFILE
+                   FILE STATUS IS FS-IDX-FILE.
+
+               SELECT OUT-FILE
+                   ASSIGN TO OUTFILE
+                   FILE STATUS IS FS-OUT-FILE.
+
+               SELECT OPTIONAL FX-FILE
+                   ASSIGN TO FXFILE
+                   FILE STATUS IS FS-FX-FILE.
+
+               SELECT SUSPENSE-FILE
+                   ASSIGN TO SUSFILE
+                   FILE STATUS IS FS-SUSPENSE-FILE.
+
+               SELECT DORMANT-FILE
+                   ASSIGN TO DORFILE
+                   FILE STATUS IS FS-DORMANT-FILE.
+
+               SELECT OPTIONAL RESTART-FILE
+                   ASSIGN TO RESFILE
+                   ORGANIZATION IS RELATIVE
+                   ACCESS MODE IS RANDOM
+                   RELATIVE KEY IS WS-RESTART-REL-KEY
+                   FILE STATUS IS FS-RESTART-FILE.
+
+               SELECT OPTIONAL CONTROL-FILE
+                   ASSIGN TO CTLCARD
+                   FILE STATUS IS FS-CONTROL-FILE.
+
+               SELECT PRINT-FILE
+                   ASSIGN TO PRTFILE
+                   FILE STATUS IS FS-PRINT-FILE.
+
+               SELECT SORT-FILE
+                   ASSIGN TO SRTWORK.
+
+               SELECT SORTED-FILE
+                   ASSIGN TO SRTFILE
+                   FILE STATUS IS FS-SORTED-FILE.
+
+               SELECT EXCEPTION-FILE
+                   ASSIGN TO EXCFILE
+                   FILE STATUS IS FS-EXCEPTION-FILE.
+
+               SELECT COLLECTIONS-FILE
+                   ASSIGN TO COLFILE
+                   FILE STATUS IS FS-COLLECTIONS-FILE.
+
+               SELECT OPTIONAL PARM-FILE
+                   ASSIGN TO PARMCARD
+                   FILE STATUS IS FS-PARM-FILE.
+
+               SELECT GL-FILE
+                   ASSIGN TO GLFILE
+                   FILE STATUS IS FS-GL-FILE.
+
            DATA DIVISION.
+           FILE SECTION.
+      *-----------------------------------------------------------------
+      * IDX-FILE - INBOUND CUSTOMER MASTER
+      *-----------------------------------------------------------------
+           FD  IDX-FILE.
+           01  CUSTOMER-RECORD.
+               05  CUSTOMER-ID           PIC 9(05).
+               05  CURRENCY-KEY          PIC 9(03).
+               05  FIRST-NAME            PIC X(15).
+               05  LAST-NAME             PIC X(15).
+               05  LAST-ORDER-DATE       PIC 9(07).
+               05  BALANCE               PIC S9(15)V99.
+
+      *-----------------------------------------------------------------
+      * OUT-FILE - VALID DETAIL RECORDS
+      *-----------------------------------------------------------------
+           FD  OUT-FILE.
+           01  OUT-REC.
+               05  IDX-ID-O              PIC 9(05).
+               05  IDX-CURR-O            PIC 9(03).
+               05  FIRST-NAME-O          PIC X(15).
+               05  LAST-NAME-O           PIC X(15).
+               05  LAST-ORDER-O          PIC 9(07).
+               05  BALANCE-O             PIC S9(15)V99.
+
+      *-----------------------------------------------------------------
+      * FX-FILE - OPTIONAL FX RATE CARD FILE, ONE CURRENCY/RATE PER
+      * RECORD, RATE EXPRESSED AS "UNITS OF CURRENCY PER BASE UNIT".
+      * ANY CURRENCY WITH NO MATCHING FX-FILE CARD (INCLUDING EVERY
+      * CURRENCY WHEN THE FILE IS ABSENT ENTIRELY) DEFAULTS TO RATE 1,
+      * WITH A WARNING DISPLAYED AT GRAND-TOTAL TIME.
+      *-----------------------------------------------------------------
+           FD  FX-FILE.
+           01  FX-REC.
+               05  FX-CURRENCY-KEY       PIC 9(03).
+               05  FX-RATE               PIC 9(05)V9(06).
+
+      *-----------------------------------------------------------------
+      * SUSPENSE-FILE - REJECTED RECORDS, RAW IMAGE PLUS REASON CODE,
+      * SO THEY CAN BE REVIEWED AND RE-FED ONCE CORRECTED AT SOURCE.
+      *-----------------------------------------------------------------
+           FD  SUSPENSE-FILE.
+           01  SUS-REC.
+               05  SUS-RAW-RECORD        PIC X(62).
+               05  SUS-REASON-CODE       PIC X(02).
+               05  SUS-REASON-TEXT       PIC X(30).
+
+      *-----------------------------------------------------------------
+      * DORMANT-FILE - CUSTOMERS INACTIVE LONGER THAN THE THRESHOLD
+      *-----------------------------------------------------------------
+           FD  DORMANT-FILE.
+           01  DOR-REC.
+               05  DOR-CUSTOMER-ID       PIC 9(05).
+               05  DOR-CURRENCY-KEY      PIC 9(03).
+               05  DOR-FIRST-NAME        PIC X(15).
+               05  DOR-LAST-NAME         PIC X(15).
+               05  DOR-LAST-ORDER-DATE   PIC 9(07).
+               05  DOR-DAYS-INACTIVE     PIC 9(05).
+
+      *-----------------------------------------------------------------
+      * RESTART-FILE - SINGLE CHECKPOINT RECORD AT RELATIVE SLOT 1.
+      * HELD OPEN FOR THE WHOLE RUN AND REWRITTEN IN PLACE EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS, THEN CLEARED ON A CLEAN FINISH.
+      *-----------------------------------------------------------------
+           FD  RESTART-FILE.
+           01  RST-REC.
+               05  RST-LAST-CUSTOMER-ID  PIC 9(05).
+               05  RST-LAST-CURRENCY-KEY PIC 9(03).
+               05  RST-RECORDS-PROCESSED PIC 9(09).
+               05  RST-TOTAL-BALANCE     PIC S9(15)V99.
+               05  RST-INVALID-COUNT     PIC 9(05).
+               05  RST-DORMANT-COUNT     PIC 9(05).
+               05  RST-DUPLICATE-COUNT   PIC 9(05).
+               05  RST-COLLECTIONS-COUNT PIC 9(05).
+               05  RST-SKIP-COUNT        PIC 9(05).
+               05  RST-CCY-TABLE-COUNT   PIC 9(03).
+               05  RST-OTHER-CCY-AMOUNT  PIC S9(15)V99.
+               05  RST-OTHER-CCY-RECS    PIC 9(09).
+               05  RST-CCY-TABLE OCCURS 50 TIMES.
+                   10  RST-CCY-KEY           PIC 9(03).
+                   10  RST-CCY-TOTAL         PIC S9(15)V99.
+                   10  RST-CCY-RECS          PIC 9(09).
+
+      *-----------------------------------------------------------------
+      * CONTROL-FILE - EXTERNAL CONTROL CARD, EXPECTED COUNT/AMOUNT
+      *-----------------------------------------------------------------
+           FD  CONTROL-FILE.
+           01  CTL-REC.
+               05  CTL-EXPECTED-COUNT    PIC 9(09).
+               05  CTL-EXPECTED-TOTAL    PIC S9(15)V99.
+
+      *-----------------------------------------------------------------
+      * PRINT-FILE - PAGINATED CUSTOMER BALANCE REPORT
+      *-----------------------------------------------------------------
+           FD  PRINT-FILE.
+           01  PRT-LINE                  PIC X(100).
+
+      *-----------------------------------------------------------------
+      * SORT-FILE / SORTED-FILE - USED TO PRESENT OUT-FILE IN
+      * CURRENCY/CUSTOMER SEQUENCE FOR THE PRINTED REPORT
+      *-----------------------------------------------------------------
+           SD  SORT-FILE.
+           01  SORT-REC.
+               05  SRT-CUSTOMER-ID       PIC 9(05).
+               05  SRT-CURRENCY-KEY      PIC 9(03).
+               05  SRT-FIRST-NAME        PIC X(15).
+               05  SRT-LAST-NAME         PIC X(15).
+               05  SRT-LAST-ORDER        PIC 9(07).
+               05  SRT-BALANCE           PIC S9(15)V99.
+
+           FD  SORTED-FILE.
+           01  SORTED-REC.
+               05  SRTD-CUSTOMER-ID      PIC 9(05).
+               05  SRTD-CURRENCY-KEY     PIC 9(03).
+               05  SRTD-FIRST-NAME       PIC X(15).
+               05  SRTD-LAST-NAME        PIC X(15).
+               05  SRTD-LAST-ORDER       PIC 9(07).
+               05  SRTD-BALANCE          PIC S9(15)V99.
+
+      *-----------------------------------------------------------------
+      * EXCEPTION-FILE - DUPLICATE CUSTOMER-ID/CURRENCY-KEY RECORDS
+      *-----------------------------------------------------------------
+           FD  EXCEPTION-FILE.
+           01  EXC-REC.
+               05  EXC-CUSTOMER-ID       PIC 9(05).
+               05  EXC-CURRENCY-KEY      PIC 9(03).
+               05  EXC-FIRST-NAME        PIC X(15).
+               05  EXC-LAST-NAME         PIC X(15).
+               05  EXC-BALANCE           PIC S9(15)V99.
+               05  EXC-REASON-TEXT       PIC X(30).
+
+      *-----------------------------------------------------------------
+      * COLLECTIONS-FILE - CUSTOMERS NEGATIVE BEYOND THE COLLECTIONS
+      * THRESHOLD, READY FOR THE COLLECTIONS TEAM TO WORK.
+      *-----------------------------------------------------------------
+           FD  COLLECTIONS-FILE.
+           01  COL-REC.
+               05  COL-CUSTOMER-ID       PIC 9(05).
+               05  COL-CURRENCY-KEY      PIC 9(03).
+               05  COL-FIRST-NAME        PIC X(15).
+               05  COL-LAST-NAME         PIC X(15).
+               05  COL-BALANCE           PIC S9(15)V99.
+
+      *-----------------------------------------------------------------
+      * PARM-FILE - OPTIONAL RUN PARAMETER CARD. WHEN PRESENT AND
+      * PARM-CURRENCY-KEY IS NON-ZERO, THE RUN IS RESTRICTED TO THAT
+      * ONE CURRENCY INSTEAD OF PROCESSING THE WHOLE OF IDX-FILE.
+      *-----------------------------------------------------------------
+           FD  PARM-FILE.
+           01  PARM-REC.
+               05  PARM-CURRENCY-KEY     PIC 9(03).
+
+      *-----------------------------------------------------------------
+      * GL-FILE - DOWNSTREAM GL/REPORTING LOAD EXTRACT, BRACKETED BY A
+      * HEADER RECORD AND A TRAILER CONTROL RECORD SO THE RECEIVING
+      * SYSTEM CAN RECONCILE ITS OWN LOAD AGAINST OURS.
+      *-----------------------------------------------------------------
+           FD  GL-FILE.
+           01  GL-REC.
+               05  GL-RECORD-TYPE        PIC X(01).
+                   88  GL-HEADER-RECORD      VALUE 'H'.
+                   88  GL-DETAIL-RECORD      VALUE 'D'.
+                   88  GL-TRAILER-RECORD     VALUE 'T'.
+               05  GL-RECORD-BODY        PIC X(59).
+
+           01  GL-HEADER-VIEW REDEFINES GL-REC.
+               05  GL-HDR-RECORD-TYPE    PIC X(01).
+               05  GL-HDR-RUN-DATE       PIC 9(08).
+               05  GL-HDR-BATCH-ID       PIC X(10).
+               05  FILLER                PIC X(41).
+
+           01  GL-DETAIL-VIEW REDEFINES GL-REC.
+               05  GL-DTL-RECORD-TYPE    PIC X(01).
+               05  GL-DTL-CUSTOMER-ID    PIC 9(05).
+               05  GL-DTL-CURRENCY-KEY   PIC 9(03).
+               05  GL-DTL-BALANCE        PIC S9(15)V99.
+               05  GL-DTL-RUN-DATE       PIC 9(08).
+               05  FILLER                PIC X(26).
+
+           01  GL-TRAILER-VIEW REDEFINES GL-REC.
+               05  GL-TRL-RECORD-TYPE    PIC X(01).
+               05  GL-TRL-RECORD-COUNT   PIC 9(09).
+               05  GL-TRL-CONTROL-TOTAL  PIC S9(15)V99.
+               05  FILLER                PIC X(33).
+
            WORKING-STORAGE SECTION.
-           01 CUSTOMER-RECORD.
-              05 CUSTOMER-ID           PIC 9(5).
-              05 CURRENCY-KEY          PIC 9(3).
-              05 FIRST-NAME            PIC X(15).
-              05 LAST-NAME             PIC X(15).
-              05 LAST-ORDER-DATE       PIC 9(7).
-              05 BALANCE               PIC S9(15)V99.
-           01 TOTAL-BALANCE            PIC S9(15)V99 VALUE 0.
-           01 FILE-STATUS              PIC XX.
-           01 EOF-FLAG                 PIC X VALUE 'N'.
-           01 INVALID-RECORD-COUNT     PIC 9(5) VALUE 0.
-           
+      *-----------------------------------------------------------------
+      * FILE STATUS FIELDS
+      *-----------------------------------------------------------------
+           01  FILE-STATUSES.
+               05  FS-IDX-FILE           PIC XX.
+               05  FS-OUT-FILE           PIC XX.
+               05  FS-FX-FILE            PIC XX.
+               05  FS-SUSPENSE-FILE      PIC XX.
+               05  FS-DORMANT-FILE       PIC XX.
+               05  FS-RESTART-FILE       PIC XX.
+               05  FS-CONTROL-FILE       PIC XX.
+               05  FS-PRINT-FILE         PIC XX.
+               05  FS-SORTED-FILE        PIC XX.
+               05  FS-EXCEPTION-FILE     PIC XX.
+               05  FS-COLLECTIONS-FILE   PIC XX.
+               05  FS-PARM-FILE          PIC XX.
+               05  FS-GL-FILE            PIC XX.
+
+      *-----------------------------------------------------------------
+      * SWITCHES
+      *-----------------------------------------------------------------
+           01  SW-EOF-FLAG               PIC X VALUE 'N'.
+               88  EOF-FLAG-YES              VALUE 'Y'.
+               88  EOF-FLAG-NO               VALUE 'N'.
+
+           01  SW-FX-EOF-FLAG            PIC X VALUE 'N'.
+               88  FX-FILE-EOF               VALUE 'Y'.
+
+           01  SW-CCY-FOUND-FLAG         PIC X VALUE 'N'.
+               88  CCY-ENTRY-FOUND           VALUE 'Y'.
+               88  CCY-ENTRY-NOT-FOUND       VALUE 'N'.
+
+           01  SW-FX-FOUND-FLAG          PIC X VALUE 'N'.
+               88  FX-RATE-FOUND             VALUE 'Y'.
+               88  FX-RATE-NOT-FOUND         VALUE 'N'.
+
+           01  SW-VALID-FLAG             PIC X VALUE 'Y'.
+               88  RECORD-IS-VALID           VALUE 'Y'.
+               88  RECORD-IS-INVALID         VALUE 'N'.
+
+           01  SW-SKIP-MODE              PIC X VALUE 'N'.
+               88  SKIPPING-TO-CHECKPOINT    VALUE 'Y'.
+               88  NOT-SKIPPING-MODE         VALUE 'N'.
+
+           01  SW-CONTROL-CARD-FLAG      PIC X VALUE 'N'.
+               88  CONTROL-CARD-PRESENT      VALUE 'Y'.
+
+           01  SW-PARM-CARD-FLAG         PIC X VALUE 'N'.
+               88  SINGLE-CURRENCY-RUN       VALUE 'Y'.
+
+           01  SW-SORTED-EOF-FLAG        PIC X VALUE 'N'.
+               88  SORTED-FILE-EOF           VALUE 'Y'.
+
+           01  SW-FIRST-GROUP-FLAG       PIC X VALUE 'Y'.
+               88  FIRST-CCY-GROUP           VALUE 'Y'.
+               88  NOT-FIRST-CCY-GROUP       VALUE 'N'.
+
+           01  SW-DUPLICATE-FLAG         PIC X VALUE 'N'.
+               88  DUPLICATE-RECORD-FOUND    VALUE 'Y'.
+               88  DUPLICATE-NOT-FOUND       VALUE 'N'.
+
+           01  SW-FIRST-RECORD-FLAG      PIC X VALUE 'Y'.
+               88  FIRST-RECORD-NOT-YET-PROCESSED VALUE 'Y'.
+               88  NOT-FIRST-RECORD          VALUE 'N'.
+
+           01  SW-RESTART-REC-FLAG       PIC X VALUE 'N'.
+               88  RESTART-REC-EXISTS        VALUE 'Y'.
+               88  RESTART-REC-NOT-YET-WRITTEN VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      * REJECT REASON WORK FIELDS
+      *-----------------------------------------------------------------
+           01  WS-REJECT-REASON-CODE     PIC X(02).
+           01  WS-REJECT-REASON-TEXT     PIC X(30).
+
+      *-----------------------------------------------------------------
+      * RUN DATE AND DORMANT-ACCOUNT WORK FIELDS
+      * LAST-ORDER-DATE IS CARRIED AS A 7-DIGIT JULIAN DATE (YYYYDDD).
+      *-----------------------------------------------------------------
+           77  WS-TODAY                  PIC 9(08).
+           77  WS-RUN-TIME               PIC 9(08).
+           77  WS-TODAY-ABS-DAYS         PIC S9(09) COMP.
+           77  WS-DORMANT-THRESHOLD-DAYS PIC 9(05) COMP VALUE 180.
+           77  WS-DORMANT-COUNT          PIC 9(05) COMP VALUE ZERO.
+           77  WS-YEAR-START-DATE        PIC 9(08).
+           77  WS-LAST-ORDER-ABS-DAYS    PIC S9(09) COMP.
+           77  WS-DAYS-INACTIVE          PIC S9(09) COMP.
+
+      *-----------------------------------------------------------------
+      * COLLECTIONS WORKLIST THRESHOLD
+      *-----------------------------------------------------------------
+           77  WS-COLLECTIONS-THRESHOLD  PIC S9(15)V99 VALUE -1000.00.
+           77  WS-COLLECTIONS-COUNT      PIC 9(05) COMP VALUE ZERO.
+
+           01  WS-LAST-ORDER-WORK.
+               05  WS-LO-YYYY            PIC 9(04).
+               05  WS-LO-DDD             PIC 9(03).
+           01  WS-LAST-ORDER-WORK-N REDEFINES WS-LAST-ORDER-WORK
+                                     PIC 9(07).
+
+      *-----------------------------------------------------------------
+      * CHECKPOINT/RESTART WORK FIELDS
+      *-----------------------------------------------------------------
+           77  WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 1.
+           77  WS-DIVIDE-QUOTIENT        PIC 9(09) COMP.
+           77  WS-DIVIDE-REMAINDER       PIC 9(09) COMP.
+           77  WS-RESTART-REL-KEY        PIC 9(01) COMP VALUE 1.
+           77  WS-RESUME-CUSTOMER-ID     PIC 9(05) VALUE ZERO.
+           77  WS-RESUME-CURRENCY-KEY    PIC 9(03) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * CONTROL-TOTAL RECONCILIATION WORK FIELDS
+      *-----------------------------------------------------------------
+           77  WS-EXPECTED-COUNT         PIC 9(09) VALUE ZERO.
+           77  WS-EXPECTED-TOTAL         PIC S9(15)V99 VALUE ZERO.
+           77  WS-RUN-CURRENCY-KEY       PIC 9(03) VALUE ZERO.
+           77  WS-CURRENCY-SKIP-COUNT    PIC 9(05) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * DUPLICATE-KEY DETECTION WORK FIELDS (IDX-FILE IS IN KEY
+      * SEQUENCE, SO A DUPLICATE ALWAYS FOLLOWS ITS ORIGINAL)
+      *-----------------------------------------------------------------
+           77  WS-PREVIOUS-CUSTOMER-ID   PIC 9(05) VALUE ZERO.
+           77  WS-PREVIOUS-CURRENCY-KEY  PIC 9(03) VALUE ZERO.
+           77  WS-DUPLICATE-COUNT        PIC 9(05) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * PRINTED REPORT WORK FIELDS
+      *-----------------------------------------------------------------
+           77  WS-PAGE-COUNT             PIC 9(05) COMP VALUE ZERO.
+           77  WS-LINE-COUNT             PIC 9(03) COMP VALUE ZERO.
+           77  WS-LINES-PER-PAGE         PIC 9(03) COMP VALUE 55.
+           77  WS-BREAK-CURRENCY         PIC 9(03) VALUE ZERO.
+           77  WS-BREAK-SUBTOTAL         PIC S9(15)V99 VALUE ZERO.
+           77  WS-BREAK-COUNT            PIC 9(09) COMP VALUE ZERO.
+           77  WS-GRAND-TOTAL-BALANCE    PIC S9(15)V99 VALUE ZERO.
+           77  WS-GRAND-TOTAL-COUNT      PIC 9(09) COMP VALUE ZERO.
+
+           01  WS-HEADER-LINE-1.
+               05  FILLER                PIC X(09) VALUE 'PROGRAM: '.
+               05  WS-HDR-PGM            PIC X(11) VALUE 'HOMEWORK003'.
+               05  FILLER                PIC X(11) VALUE SPACES.
+               05  FILLER                PIC X(10) VALUE 'RUN DATE: '.
+               05  WS-HDR-DATE           PIC 9(08).
+               05  FILLER                PIC X(06) VALUE SPACES.
+               05  FILLER                PIC X(06) VALUE 'PAGE: '.
+               05  WS-HDR-PAGE           PIC ZZZ9.
+
+           01  WS-HEADER-LINE-2.
+               05  FILLER                PIC X(08) VALUE 'CUST ID'.
+               05  FILLER                PIC X(05) VALUE 'CCY'.
+               05  FILLER                PIC X(16) VALUE 'FIRST NAME'.
+               05  FILLER                PIC X(16) VALUE 'LAST NAME'.
+               05  FILLER                PIC X(12) VALUE 'LAST ORDER'.
+               05  FILLER                PIC X(16) VALUE 'BALANCE'.
+
+           01  WS-DETAIL-LINE.
+               05  WS-DTL-CUST-ID        PIC ZZZZ9.
+               05  FILLER                PIC X(03) VALUE SPACES.
+               05  WS-DTL-CCY            PIC 999.
+               05  FILLER                PIC X(03) VALUE SPACES.
+               05  WS-DTL-FIRST          PIC X(15).
+               05  FILLER                PIC X(01) VALUE SPACE.
+               05  WS-DTL-LAST           PIC X(15).
+               05  FILLER                PIC X(01) VALUE SPACE.
+               05  WS-DTL-LAST-ORDER     PIC 9(07).
+               05  FILLER                PIC X(02) VALUE SPACES.
+               05  WS-DTL-BALANCE        PIC -(15)9.99.
+
+           01  WS-SUBTOTAL-LINE.
+               05  FILLER                PIC X(10) VALUE SPACES.
+               05  FILLER                PIC X(20) VALUE
+                       'CURRENCY SUBTOTAL: '.
+               05  WS-SUB-CCY            PIC 999.
+               05  FILLER                PIC X(03) VALUE SPACES.
+               05  WS-SUB-COUNT          PIC ZZZZ9.
+               05  FILLER                PIC X(11) VALUE
+                       ' RECORD(S) '.
+               05  WS-SUB-AMOUNT         PIC -(15)9.99.
+
+           01  WS-GRANDTOTAL-LINE.
+               05  FILLER                PIC X(14) VALUE
+                       'GRAND TOTAL: '.
+               05  WS-GT-AMOUNT          PIC -(15)9.99.
+               05  FILLER                PIC X(04) VALUE SPACES.
+               05  FILLER                PIC X(25) VALUE
+                       'CONSOLIDATED (BASE CCY '.
+               05  WS-GT-BASE-CCY        PIC 999.
+               05  FILLER                PIC X(03) VALUE '): '.
+               05  WS-GT-CONSOLIDATED    PIC -(15)9.99.
+
+      *-----------------------------------------------------------------
+      * RUNNING TOTALS AND COUNTERS
+      *-----------------------------------------------------------------
+           01  WS-TOTAL-BALANCE             PIC S9(15)V99 VALUE 0.
+           01  WS-INVALID-RECORD-COUNT      PIC 9(05) VALUE 0.
+           77  WS-RECORDS-READ           PIC 9(09) COMP VALUE ZERO.
+           77  WS-RECORDS-WRITTEN        PIC 9(09) COMP VALUE ZERO.
+           77  WS-SUBSCRIPT              PIC 9(03) COMP VALUE ZERO.
+           77  WS-FX-SUBSCRIPT           PIC 9(03) COMP VALUE ZERO.
+           77  WS-FOUND-INDEX            PIC 9(03) COMP VALUE ZERO.
+           77  WS-BASE-CURRENCY          PIC 9(03) VALUE 840.
+           77  WS-CURRENT-FX-RATE        PIC 9(05)V9(06) VALUE ZERO.
+           77  WS-CCY-CONTRIBUTION       PIC S9(15)V99 VALUE ZERO.
+           77  WS-CONSOLIDATED-TOTAL     PIC S9(15)V99 VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * PER-CURRENCY SUBTOTAL TABLE - KEYED ON CURRENCY-KEY
+      *-----------------------------------------------------------------
+           01  CCY-TOTALS-TABLE.
+               05  CCY-TOTALS-COUNT      PIC 9(03) COMP VALUE ZERO.
+               05  CCY-TOTALS-ENTRY OCCURS 50 TIMES.
+                   10  CCY-TOTALS-KEY        PIC 9(03).
+                   10  CCY-TOTALS-AMOUNT     PIC S9(15)V99 VALUE ZERO.
+                   10  CCY-TOTALS-RECS       PIC 9(09) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * OVERFLOW BUCKET - CATCHES BALANCES FOR A 51ST-AND-BEYOND
+      * DISTINCT CURRENCY SO WS-TOTAL-BALANCE AND THE CONSOLIDATED TOTAL
+      * NEVER DIVERGE FROM WHAT CCY-TOTALS-TABLE CAN SHOW BY CURRENCY.
+      * CARRIED AT FACE VALUE (RATE 1) SINCE THE ORIGINATING CURRENCY
+      * IDENTITY IS NOT PRESERVED ONCE POOLED HERE.
+      *-----------------------------------------------------------------
+           77  WS-OTHER-CCY-AMOUNT       PIC S9(15)V99 VALUE ZERO.
+           77  WS-OTHER-CCY-RECS         PIC 9(09) COMP VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * FX RATE TABLE - LOADED FROM FX-FILE AT STARTUP, IF PRESENT
+      *-----------------------------------------------------------------
+           01  FX-RATE-TABLE.
+               05  FX-RATE-COUNT         PIC 9(03) COMP VALUE ZERO.
+               05  FX-RATE-ENTRY OCCURS 50 TIMES.
+                   10  FX-TABLE-CURRENCY-KEY PIC 9(03).
+                   10  FX-TABLE-RATE          PIC 9(05)V9(06).
+
+      *-----------------------------------------------------------------
+      * PRINT WORK AREAS FOR THE END-OF-RUN CURRENCY SUMMARY
+      *-----------------------------------------------------------------
+           01  WS-CCY-SUMMARY-LINE.
+               05  FILLER                PIC X(14) VALUE
+                       '    CURRENCY '.
+               05  WS-SUM-CCY            PIC ZZ9.
+               05  FILLER                PIC X(10) VALUE
+                       '  TOTAL: '.
+               05  WS-SUM-AMOUNT         PIC -(15)9.99.
+               05  FILLER                PIC X(12) VALUE
+                       '  RECORDS: '.
+               05  WS-SUM-RECS           PIC ZZZZ9.
+
            PROCEDURE DIVISION.
-              PERFORM OPEN-FILES
-              PERFORM PROCESS-FILE
-              PERFORM CLOSE-FILES
-              PERFORM DISPLAY-REPORT
-              STOP RUN.
-           
-           OPEN-FILES.
-              OPEN INPUT IDX-FILE
-              OPEN OUTPUT OUT-FILE.
-           
-           PROCESS-FILE.
-              PERFORM UNTIL EOF-FLAG = 'Y'
-                 READ IDX-FILE
-                    AT END MOVE 'Y' TO EOF-FLAG
-                    NOT AT END PERFORM PROCESS-CUSTOMER
-                 END-READ
-              END-PERFORM.
-           
-           PROCESS-CUSTOMER.
-              IF CUSTOMER-ID NOT NUMERIC OR CURRENCY-KEY NOT NUMERIC THEN
-                 ADD 1 TO INVALID-RECORD-COUNT
-              ELSE
-                 MOVE CUSTOMER-ID TO IDX-ID-O
-                 MOVE CURRENCY-KEY TO IDX-CURR-O
-                 MOVE FIRST-NAME TO FIRST-NAME-O
-                 MOVE LAST-NAME TO LAST-NAME-O
-                 MOVE LAST-ORDER-DATE TO LAST-ORDER-O
-                 MOVE BALANCE TO BALANCE-O
-                 ADD BALANCE-O TO TOTAL-BALANCE
-                 WRITE OUT-REC
-              END-IF.
-           
-           CLOSE-FILES.
-              CLOSE IDX-FILE
-              CLOSE OUT-FILE.
-           
-           DISPLAY-REPORT.
-              DISPLAY 'Total Balance: ' TOTAL-BALANCE
-              DISPLAY 'Invalid Record Count: ' INVALID-RECORD-COUNT.
\ No newline at end of file
+      *-----------------------------------------------------------------
+      * 0000-MAINLINE
+      *-----------------------------------------------------------------
+           0000-MAINLINE.
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               PERFORM 8000-CLOSE-FILES THRU 8000-EXIT
+               PERFORM 9000-PRINT-REPORT THRU 9000-EXIT
+               PERFORM 9800-DISPLAY-SUMMARY THRU 9800-EXIT
+               PERFORM 9500-RECONCILE-CONTROLS THRU 9500-EXIT
+               STOP RUN.
+
+      ******************************************************************
+      * 1000 - INITIALIZATION
+      ******************************************************************
+           1000-INITIALIZE.
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               ACCEPT WS-RUN-TIME FROM TIME
+               COMPUTE WS-TODAY-ABS-DAYS = FUNCTION INTEGER-OF-DATE
+                   (WS-TODAY)
+               PERFORM 1500-READ-RESTART-CHECKPOINT THRU 1500-EXIT
+               PERFORM 1100-OPEN-FILES THRU 1100-EXIT
+               PERFORM 1200-READ-CONTROL-CARD THRU 1200-EXIT
+               PERFORM 1300-READ-PARM-CARD THRU 1300-EXIT
+               PERFORM 1400-LOAD-FX-RATES THRU 1400-EXIT
+               PERFORM 1600-WRITE-GL-HEADER THRU 1600-EXIT.
+           1000-EXIT.
+               EXIT.
+
+           1200-READ-CONTROL-CARD.
+               OPEN INPUT CONTROL-FILE
+               IF FS-CONTROL-FILE = '00'
+                   READ CONTROL-FILE
+                   IF FS-CONTROL-FILE = '00'
+                       SET CONTROL-CARD-PRESENT TO TRUE
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                   END-IF
+                   CLOSE CONTROL-FILE
+               END-IF.
+           1200-EXIT.
+               EXIT.
+
+           1300-READ-PARM-CARD.
+               OPEN INPUT PARM-FILE
+               IF FS-PARM-FILE = '00'
+                   READ PARM-FILE
+                   IF FS-PARM-FILE = '00'
+                       AND PARM-CURRENCY-KEY NOT = ZERO
+                       SET SINGLE-CURRENCY-RUN TO TRUE
+                       MOVE PARM-CURRENCY-KEY TO WS-RUN-CURRENCY-KEY
+                   END-IF
+                   CLOSE PARM-FILE
+               END-IF.
+           1300-EXIT.
+               EXIT.
+
+           1600-WRITE-GL-HEADER.
+               IF NOT SKIPPING-TO-CHECKPOINT
+                   SET GL-HEADER-RECORD TO TRUE
+                   MOVE WS-TODAY TO GL-HDR-RUN-DATE
+                   MOVE WS-RUN-TIME TO GL-HDR-BATCH-ID
+                   WRITE GL-REC
+               END-IF.
+           1600-EXIT.
+               EXIT.
+
+           1100-OPEN-FILES.
+               OPEN INPUT IDX-FILE
+               IF SKIPPING-TO-CHECKPOINT
+                   OPEN EXTEND OUT-FILE
+                   OPEN EXTEND SUSPENSE-FILE
+                   OPEN EXTEND DORMANT-FILE
+                   OPEN EXTEND EXCEPTION-FILE
+                   OPEN EXTEND COLLECTIONS-FILE
+                   OPEN EXTEND GL-FILE
+               ELSE
+                   OPEN OUTPUT OUT-FILE
+                   OPEN OUTPUT SUSPENSE-FILE
+                   OPEN OUTPUT DORMANT-FILE
+                   OPEN OUTPUT EXCEPTION-FILE
+                   OPEN OUTPUT COLLECTIONS-FILE
+                   OPEN OUTPUT GL-FILE
+               END-IF
+               PERFORM 1110-OPEN-RESTART-IO THRU 1110-EXIT.
+           1100-EXIT.
+               EXIT.
+
+           1110-OPEN-RESTART-IO.
+               MOVE 1 TO WS-RESTART-REL-KEY
+               OPEN I-O RESTART-FILE
+               IF FS-RESTART-FILE NOT = '00'
+                   OPEN OUTPUT RESTART-FILE
+                   CLOSE RESTART-FILE
+                   MOVE 1 TO WS-RESTART-REL-KEY
+                   OPEN I-O RESTART-FILE
+               END-IF.
+           1110-EXIT.
+               EXIT.
+
+           1400-LOAD-FX-RATES.
+               OPEN INPUT FX-FILE
+               IF FS-FX-FILE = '00'
+                   PERFORM 1410-LOAD-ONE-FX-RATE THRU 1410-EXIT
+                       UNTIL FX-FILE-EOF
+                   CLOSE FX-FILE
+               END-IF.
+           1400-EXIT.
+               EXIT.
+
+           1410-LOAD-ONE-FX-RATE.
+               READ FX-FILE
+                   AT END
+                       SET FX-FILE-EOF TO TRUE
+                   NOT AT END
+                       IF FX-RATE NOT > ZERO
+                           DISPLAY '*** FX-RATE FOR CURRENCY '
+                               FX-CURRENCY-KEY
+                               ' IS ZERO - CARD IGNORED ***'
+                       ELSE
+                           IF FX-RATE-COUNT < 50
+                               ADD 1 TO FX-RATE-COUNT
+                               MOVE FX-CURRENCY-KEY TO
+                                   FX-TABLE-CURRENCY-KEY(FX-RATE-COUNT)
+                               MOVE FX-RATE
+                                   TO FX-TABLE-RATE(FX-RATE-COUNT)
+                           ELSE
+                               DISPLAY '*** FX-RATE-TABLE FULL - RATE '
+                                   'IGNORED FOR CURRENCY '
+                                   FX-CURRENCY-KEY
+                           END-IF
+                       END-IF
+               END-READ.
+           1410-EXIT.
+               EXIT.
+
+           1500-READ-RESTART-CHECKPOINT.
+               MOVE 1 TO WS-RESTART-REL-KEY
+               OPEN INPUT RESTART-FILE
+               IF FS-RESTART-FILE = '00'
+                   READ RESTART-FILE
+                   IF FS-RESTART-FILE = '00'
+                       SET SKIPPING-TO-CHECKPOINT TO TRUE
+                       SET RESTART-REC-EXISTS TO TRUE
+                       MOVE RST-LAST-CUSTOMER-ID
+                           TO WS-RESUME-CUSTOMER-ID
+                       MOVE RST-LAST-CURRENCY-KEY
+                           TO WS-RESUME-CURRENCY-KEY
+                       MOVE RST-RECORDS-PROCESSED TO WS-RECORDS-WRITTEN
+                       MOVE RST-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+                       MOVE RST-INVALID-COUNT TO WS-INVALID-RECORD-COUNT
+                       MOVE RST-DORMANT-COUNT TO WS-DORMANT-COUNT
+                       MOVE RST-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT
+                       MOVE RST-COLLECTIONS-COUNT
+                           TO WS-COLLECTIONS-COUNT
+                       MOVE RST-SKIP-COUNT TO WS-CURRENCY-SKIP-COUNT
+                       MOVE RST-LAST-CUSTOMER-ID
+                           TO WS-PREVIOUS-CUSTOMER-ID
+                       MOVE RST-LAST-CURRENCY-KEY
+                           TO WS-PREVIOUS-CURRENCY-KEY
+                       SET NOT-FIRST-RECORD TO TRUE
+                       MOVE RST-CCY-TABLE-COUNT TO CCY-TOTALS-COUNT
+                       MOVE RST-OTHER-CCY-AMOUNT TO WS-OTHER-CCY-AMOUNT
+                       MOVE RST-OTHER-CCY-RECS TO WS-OTHER-CCY-RECS
+                       PERFORM 1510-RESTORE-CCY-ENTRY THRU 1510-EXIT
+                           VARYING WS-SUBSCRIPT FROM 1 BY 1
+                           UNTIL WS-SUBSCRIPT > CCY-TOTALS-COUNT
+                   END-IF
+                   CLOSE RESTART-FILE
+               END-IF.
+           1500-EXIT.
+               EXIT.
+
+           1510-RESTORE-CCY-ENTRY.
+               MOVE RST-CCY-KEY(WS-SUBSCRIPT)
+                   TO CCY-TOTALS-KEY(WS-SUBSCRIPT)
+               MOVE RST-CCY-TOTAL(WS-SUBSCRIPT)
+                   TO CCY-TOTALS-AMOUNT(WS-SUBSCRIPT)
+               MOVE RST-CCY-RECS(WS-SUBSCRIPT)
+                   TO CCY-TOTALS-RECS(WS-SUBSCRIPT).
+           1510-EXIT.
+               EXIT.
+
+      ******************************************************************
+      * 2000 - MAIN PROCESSING LOOP
+      ******************************************************************
+           2000-PROCESS-FILE.
+               PERFORM 2100-READ-AND-PROCESS THRU 2100-EXIT
+                   UNTIL EOF-FLAG-YES
+               PERFORM 2950-CLEAR-CHECKPOINT THRU 2950-EXIT.
+           2000-EXIT.
+               EXIT.
+
+           2100-READ-AND-PROCESS.
+               READ IDX-FILE
+                   AT END
+                       SET EOF-FLAG-YES TO TRUE
+                   NOT AT END
+                       PERFORM 2200-PROCESS-CUSTOMER THRU 2200-EXIT
+               END-READ.
+           2100-EXIT.
+               EXIT.
+
+           2200-PROCESS-CUSTOMER.
+               ADD 1 TO WS-RECORDS-READ
+               IF SKIPPING-TO-CHECKPOINT
+                   PERFORM 2110-CHECK-SKIP THRU 2110-EXIT
+                   GO TO 2200-EXIT
+               END-IF
+               PERFORM 2300-VALIDATE-RECORD THRU 2300-EXIT
+               IF RECORD-IS-INVALID
+                   PERFORM 2310-WRITE-SUSPENSE-RECORD THRU 2310-EXIT
+                   ADD 1 TO WS-INVALID-RECORD-COUNT
+                   GO TO 2200-EXIT
+               END-IF
+               IF SINGLE-CURRENCY-RUN
+                   AND CURRENCY-KEY NOT = WS-RUN-CURRENCY-KEY
+                   ADD 1 TO WS-CURRENCY-SKIP-COUNT
+                   GO TO 2200-EXIT
+               END-IF
+               PERFORM 2400-CHECK-DUPLICATE THRU 2400-EXIT
+               IF DUPLICATE-RECORD-FOUND
+                   PERFORM 2410-WRITE-EXCEPTION-RECORD THRU 2410-EXIT
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   GO TO 2200-EXIT
+               END-IF
+               MOVE CUSTOMER-ID TO IDX-ID-O
+               MOVE CURRENCY-KEY TO IDX-CURR-O
+               MOVE FIRST-NAME TO FIRST-NAME-O
+               MOVE LAST-NAME TO LAST-NAME-O
+               MOVE LAST-ORDER-DATE TO LAST-ORDER-O
+               MOVE BALANCE TO BALANCE-O
+               ADD BALANCE-O TO WS-TOTAL-BALANCE
+               WRITE OUT-REC
+               ADD 1 TO WS-RECORDS-WRITTEN
+               SET NOT-FIRST-RECORD TO TRUE
+               MOVE CUSTOMER-ID TO WS-PREVIOUS-CUSTOMER-ID
+               MOVE CURRENCY-KEY TO WS-PREVIOUS-CURRENCY-KEY
+               PERFORM 2500-ACCUMULATE-CCY-TOTAL THRU 2500-EXIT
+               PERFORM 2600-CHECK-DORMANT THRU 2600-EXIT
+               PERFORM 2700-CHECK-COLLECTIONS THRU 2700-EXIT
+               PERFORM 2800-WRITE-GL-DETAIL THRU 2800-EXIT
+               PERFORM 2900-CHECKPOINT-IF-DUE THRU 2900-EXIT.
+           2200-EXIT.
+               EXIT.
+
+           2110-CHECK-SKIP.
+               IF CUSTOMER-ID = WS-RESUME-CUSTOMER-ID
+                       AND CURRENCY-KEY = WS-RESUME-CURRENCY-KEY
+                   SET NOT-SKIPPING-MODE TO TRUE
+               END-IF.
+           2110-EXIT.
+               EXIT.
+
+           2300-VALIDATE-RECORD.
+               SET RECORD-IS-VALID TO TRUE
+               IF CUSTOMER-ID NOT NUMERIC
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE '01' TO WS-REJECT-REASON-CODE
+                   MOVE 'BAD CUSTOMER ID' TO WS-REJECT-REASON-TEXT
+               ELSE
+                   IF CURRENCY-KEY NOT NUMERIC
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE '02' TO WS-REJECT-REASON-CODE
+                       MOVE 'BAD CURRENCY KEY' TO WS-REJECT-REASON-TEXT
+                   ELSE
+                       IF LAST-ORDER-DATE NOT NUMERIC
+                               OR LAST-ORDER-DATE = ZERO
+                           SET RECORD-IS-INVALID TO TRUE
+                           MOVE '03' TO WS-REJECT-REASON-CODE
+                           MOVE 'BAD LAST ORDER DATE'
+                               TO WS-REJECT-REASON-TEXT
+                       END-IF
+                   END-IF
+               END-IF.
+           2300-EXIT.
+               EXIT.
+
+           2310-WRITE-SUSPENSE-RECORD.
+               MOVE CUSTOMER-RECORD TO SUS-RAW-RECORD
+               MOVE WS-REJECT-REASON-CODE TO SUS-REASON-CODE
+               MOVE WS-REJECT-REASON-TEXT TO SUS-REASON-TEXT
+               WRITE SUS-REC.
+           2310-EXIT.
+               EXIT.
+
+           2400-CHECK-DUPLICATE.
+               SET DUPLICATE-NOT-FOUND TO TRUE
+               IF NOT FIRST-RECORD-NOT-YET-PROCESSED
+                   IF CUSTOMER-ID = WS-PREVIOUS-CUSTOMER-ID
+                       AND CURRENCY-KEY = WS-PREVIOUS-CURRENCY-KEY
+                       SET DUPLICATE-RECORD-FOUND TO TRUE
+                   END-IF
+               END-IF.
+           2400-EXIT.
+               EXIT.
+
+           2410-WRITE-EXCEPTION-RECORD.
+               MOVE CUSTOMER-ID TO EXC-CUSTOMER-ID
+               MOVE CURRENCY-KEY TO EXC-CURRENCY-KEY
+               MOVE FIRST-NAME TO EXC-FIRST-NAME
+               MOVE LAST-NAME TO EXC-LAST-NAME
+               MOVE BALANCE TO EXC-BALANCE
+               MOVE 'DUPLICATE CUSTOMER/CURRENCY KEY' TO EXC-REASON-TEXT
+               WRITE EXC-REC.
+           2410-EXIT.
+               EXIT.
+
+           2500-ACCUMULATE-CCY-TOTAL.
+               PERFORM 2510-FIND-CCY-ENTRY THRU 2510-EXIT
+               IF CCY-ENTRY-FOUND
+                   ADD BALANCE-O TO CCY-TOTALS-AMOUNT(WS-FOUND-INDEX)
+                   ADD 1 TO CCY-TOTALS-RECS(WS-FOUND-INDEX)
+               ELSE
+                   IF CCY-TOTALS-COUNT < 50
+                       ADD 1 TO CCY-TOTALS-COUNT
+                       MOVE CURRENCY-KEY
+                           TO CCY-TOTALS-KEY(CCY-TOTALS-COUNT)
+                       MOVE BALANCE-O
+                           TO CCY-TOTALS-AMOUNT(CCY-TOTALS-COUNT)
+                       MOVE 1 TO CCY-TOTALS-RECS(CCY-TOTALS-COUNT)
+                   ELSE
+                       ADD BALANCE-O TO WS-OTHER-CCY-AMOUNT
+                       ADD 1 TO WS-OTHER-CCY-RECS
+                       DISPLAY '*** CCY-TOTALS-TABLE FULL - CURRENCY '
+                           CURRENCY-KEY
+                           ' POOLED INTO THE OTHER-CURRENCIES BUCKET '
+                           '***'
+                   END-IF
+               END-IF.
+           2500-EXIT.
+               EXIT.
+
+           2510-FIND-CCY-ENTRY.
+               SET CCY-ENTRY-NOT-FOUND TO TRUE
+               MOVE ZERO TO WS-FOUND-INDEX
+               PERFORM 2520-COMPARE-CCY-ENTRY THRU 2520-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > CCY-TOTALS-COUNT
+                       OR CCY-ENTRY-FOUND.
+           2510-EXIT.
+               EXIT.
+
+           2520-COMPARE-CCY-ENTRY.
+               IF CCY-TOTALS-KEY(WS-SUBSCRIPT) = CURRENCY-KEY
+                   SET CCY-ENTRY-FOUND TO TRUE
+                   MOVE WS-SUBSCRIPT TO WS-FOUND-INDEX
+               END-IF.
+           2520-EXIT.
+               EXIT.
+
+           2600-CHECK-DORMANT.
+               MOVE LAST-ORDER-DATE TO WS-LAST-ORDER-WORK-N
+               COMPUTE WS-YEAR-START-DATE =
+                   (WS-LO-YYYY * 10000) + 0101
+               COMPUTE WS-LAST-ORDER-ABS-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-YEAR-START-DATE)
+                       + WS-LO-DDD - 1
+               COMPUTE WS-DAYS-INACTIVE =
+                   WS-TODAY-ABS-DAYS - WS-LAST-ORDER-ABS-DAYS
+               IF WS-DAYS-INACTIVE > WS-DORMANT-THRESHOLD-DAYS
+                   PERFORM 2610-WRITE-DORMANT-RECORD THRU 2610-EXIT
+               END-IF.
+           2600-EXIT.
+               EXIT.
+
+           2610-WRITE-DORMANT-RECORD.
+               MOVE CUSTOMER-ID TO DOR-CUSTOMER-ID
+               MOVE CURRENCY-KEY TO DOR-CURRENCY-KEY
+               MOVE FIRST-NAME TO DOR-FIRST-NAME
+               MOVE LAST-NAME TO DOR-LAST-NAME
+               MOVE LAST-ORDER-DATE TO DOR-LAST-ORDER-DATE
+               MOVE WS-DAYS-INACTIVE TO DOR-DAYS-INACTIVE
+               WRITE DOR-REC
+               ADD 1 TO WS-DORMANT-COUNT.
+           2610-EXIT.
+               EXIT.
+
+           2700-CHECK-COLLECTIONS.
+               IF BALANCE-O < WS-COLLECTIONS-THRESHOLD
+                   PERFORM 2710-WRITE-COLLECTIONS-RECORD THRU 2710-EXIT
+               END-IF.
+           2700-EXIT.
+               EXIT.
+
+           2710-WRITE-COLLECTIONS-RECORD.
+               MOVE CUSTOMER-ID TO COL-CUSTOMER-ID
+               MOVE CURRENCY-KEY TO COL-CURRENCY-KEY
+               MOVE FIRST-NAME TO COL-FIRST-NAME
+               MOVE LAST-NAME TO COL-LAST-NAME
+               MOVE BALANCE-O TO COL-BALANCE
+               WRITE COL-REC
+               ADD 1 TO WS-COLLECTIONS-COUNT.
+           2710-EXIT.
+               EXIT.
+
+           2800-WRITE-GL-DETAIL.
+               SET GL-DETAIL-RECORD TO TRUE
+               MOVE CUSTOMER-ID TO GL-DTL-CUSTOMER-ID
+               MOVE CURRENCY-KEY TO GL-DTL-CURRENCY-KEY
+               MOVE BALANCE-O TO GL-DTL-BALANCE
+               MOVE WS-TODAY TO GL-DTL-RUN-DATE
+               WRITE GL-REC.
+           2800-EXIT.
+               EXIT.
+
+           2900-CHECKPOINT-IF-DUE.
+               DIVIDE WS-RECORDS-WRITTEN BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-DIVIDE-QUOTIENT
+                   REMAINDER WS-DIVIDE-REMAINDER
+               IF WS-DIVIDE-REMAINDER = ZERO
+                   PERFORM 2910-WRITE-CHECKPOINT THRU 2910-EXIT
+               END-IF.
+           2900-EXIT.
+               EXIT.
+
+           2910-WRITE-CHECKPOINT.
+               MOVE CUSTOMER-ID TO RST-LAST-CUSTOMER-ID
+               MOVE CURRENCY-KEY TO RST-LAST-CURRENCY-KEY
+               MOVE WS-RECORDS-WRITTEN TO RST-RECORDS-PROCESSED
+               MOVE WS-TOTAL-BALANCE TO RST-TOTAL-BALANCE
+               MOVE WS-INVALID-RECORD-COUNT TO RST-INVALID-COUNT
+               MOVE WS-DORMANT-COUNT TO RST-DORMANT-COUNT
+               MOVE WS-DUPLICATE-COUNT TO RST-DUPLICATE-COUNT
+               MOVE WS-COLLECTIONS-COUNT TO RST-COLLECTIONS-COUNT
+               MOVE WS-CURRENCY-SKIP-COUNT TO RST-SKIP-COUNT
+               MOVE CCY-TOTALS-COUNT TO RST-CCY-TABLE-COUNT
+               MOVE WS-OTHER-CCY-AMOUNT TO RST-OTHER-CCY-AMOUNT
+               MOVE WS-OTHER-CCY-RECS TO RST-OTHER-CCY-RECS
+               PERFORM 2920-SAVE-CCY-ENTRY THRU 2920-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > CCY-TOTALS-COUNT
+               MOVE 1 TO WS-RESTART-REL-KEY
+               IF RESTART-REC-EXISTS
+                   REWRITE RST-REC
+               ELSE
+                   WRITE RST-REC
+                   SET RESTART-REC-EXISTS TO TRUE
+               END-IF.
+           2910-EXIT.
+               EXIT.
+
+           2920-SAVE-CCY-ENTRY.
+               MOVE CCY-TOTALS-KEY(WS-SUBSCRIPT)
+                   TO RST-CCY-KEY(WS-SUBSCRIPT)
+               MOVE CCY-TOTALS-AMOUNT(WS-SUBSCRIPT)
+                   TO RST-CCY-TOTAL(WS-SUBSCRIPT)
+               MOVE CCY-TOTALS-RECS(WS-SUBSCRIPT)
+                   TO RST-CCY-RECS(WS-SUBSCRIPT).
+           2920-EXIT.
+               EXIT.
+
+           2950-CLEAR-CHECKPOINT.
+               CLOSE RESTART-FILE
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE.
+           2950-EXIT.
+               EXIT.
+
+      ******************************************************************
+      * 8000 - CLOSE FILES
+      ******************************************************************
+           8000-CLOSE-FILES.
+               PERFORM 8010-WRITE-GL-TRAILER THRU 8010-EXIT
+               CLOSE IDX-FILE
+               CLOSE OUT-FILE
+               CLOSE SUSPENSE-FILE
+               CLOSE DORMANT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE COLLECTIONS-FILE
+               CLOSE GL-FILE.
+           8000-EXIT.
+               EXIT.
+
+           8010-WRITE-GL-TRAILER.
+               SET GL-TRAILER-RECORD TO TRUE
+               MOVE WS-RECORDS-WRITTEN TO GL-TRL-RECORD-COUNT
+               MOVE WS-TOTAL-BALANCE TO GL-TRL-CONTROL-TOTAL
+               WRITE GL-REC.
+           8010-EXIT.
+               EXIT.
+
+      ******************************************************************
+      * 9000 - PAGINATED PRINT REPORT
+      ******************************************************************
+           9000-PRINT-REPORT.
+               PERFORM 9050-RUN-SORT THRU 9050-EXIT
+               OPEN OUTPUT PRINT-FILE
+               OPEN INPUT SORTED-FILE
+               MOVE ZERO TO WS-PAGE-COUNT
+               MOVE ZERO TO WS-LINE-COUNT
+               MOVE ZERO TO WS-GRAND-TOTAL-BALANCE
+               MOVE ZERO TO WS-GRAND-TOTAL-COUNT
+               SET FIRST-CCY-GROUP TO TRUE
+               PERFORM 9100-PRINT-PAGE-HEADER THRU 9100-EXIT
+               PERFORM 9200-READ-SORTED-RECORD THRU 9200-EXIT
+               PERFORM 9250-PROCESS-SORTED-RECORD THRU 9250-EXIT
+                   UNTIL SORTED-FILE-EOF
+               IF NOT FIRST-CCY-GROUP
+                   PERFORM 9300-PRINT-CCY-SUBTOTAL THRU 9300-EXIT
+               END-IF
+               PERFORM 9400-PRINT-GRAND-TOTAL THRU 9400-EXIT
+               CLOSE SORTED-FILE
+               CLOSE PRINT-FILE.
+           9000-EXIT.
+               EXIT.
+
+           9050-RUN-SORT.
+               SORT SORT-FILE
+                   ON ASCENDING KEY SRT-CURRENCY-KEY
+                   ON ASCENDING KEY SRT-CUSTOMER-ID
+                   USING OUT-FILE
+                   GIVING SORTED-FILE.
+           9050-EXIT.
+               EXIT.
+
+           9100-PRINT-PAGE-HEADER.
+               ADD 1 TO WS-PAGE-COUNT
+               MOVE WS-TODAY TO WS-HDR-DATE
+               MOVE WS-PAGE-COUNT TO WS-HDR-PAGE
+               WRITE PRT-LINE FROM WS-HEADER-LINE-1
+               WRITE PRT-LINE FROM WS-HEADER-LINE-2
+               MOVE ZERO TO WS-LINE-COUNT.
+           9100-EXIT.
+               EXIT.
+
+           9200-READ-SORTED-RECORD.
+               READ SORTED-FILE
+                   AT END
+                       SET SORTED-FILE-EOF TO TRUE
+               END-READ.
+           9200-EXIT.
+               EXIT.
+
+           9250-PROCESS-SORTED-RECORD.
+               IF FIRST-CCY-GROUP
+                   MOVE SRTD-CURRENCY-KEY TO WS-BREAK-CURRENCY
+                   SET NOT-FIRST-CCY-GROUP TO TRUE
+               ELSE
+                   IF SRTD-CURRENCY-KEY NOT = WS-BREAK-CURRENCY
+                       PERFORM 9300-PRINT-CCY-SUBTOTAL THRU 9300-EXIT
+                       MOVE SRTD-CURRENCY-KEY TO WS-BREAK-CURRENCY
+                   END-IF
+               END-IF
+               PERFORM 9220-PRINT-DETAIL-LINE THRU 9220-EXIT
+               ADD SRTD-BALANCE TO WS-BREAK-SUBTOTAL
+               ADD SRTD-BALANCE TO WS-GRAND-TOTAL-BALANCE
+               ADD 1 TO WS-BREAK-COUNT
+               ADD 1 TO WS-GRAND-TOTAL-COUNT
+               PERFORM 9200-READ-SORTED-RECORD THRU 9200-EXIT.
+           9250-EXIT.
+               EXIT.
+
+           9220-PRINT-DETAIL-LINE.
+               IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+                   PERFORM 9100-PRINT-PAGE-HEADER THRU 9100-EXIT
+               END-IF
+               MOVE SRTD-CUSTOMER-ID TO WS-DTL-CUST-ID
+               MOVE SRTD-CURRENCY-KEY TO WS-DTL-CCY
+               MOVE SRTD-FIRST-NAME TO WS-DTL-FIRST
+               MOVE SRTD-LAST-NAME TO WS-DTL-LAST
+               MOVE SRTD-LAST-ORDER TO WS-DTL-LAST-ORDER
+               MOVE SRTD-BALANCE TO WS-DTL-BALANCE
+               WRITE PRT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT.
+           9220-EXIT.
+               EXIT.
+
+           9300-PRINT-CCY-SUBTOTAL.
+               MOVE WS-BREAK-CURRENCY TO WS-SUB-CCY
+               MOVE WS-BREAK-COUNT TO WS-SUB-COUNT
+               MOVE WS-BREAK-SUBTOTAL TO WS-SUB-AMOUNT
+               WRITE PRT-LINE FROM WS-SUBTOTAL-LINE
+               MOVE ZERO TO WS-BREAK-SUBTOTAL
+               MOVE ZERO TO WS-BREAK-COUNT.
+           9300-EXIT.
+               EXIT.
+
+           9400-PRINT-GRAND-TOTAL.
+               MOVE ZERO TO WS-CONSOLIDATED-TOTAL
+               PERFORM 9410-ADD-CCY-TO-CONSOLIDATED THRU 9410-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > CCY-TOTALS-COUNT
+               ADD WS-OTHER-CCY-AMOUNT TO WS-CONSOLIDATED-TOTAL
+               MOVE WS-GRAND-TOTAL-BALANCE TO WS-GT-AMOUNT
+               MOVE WS-BASE-CURRENCY TO WS-GT-BASE-CCY
+               MOVE WS-CONSOLIDATED-TOTAL TO WS-GT-CONSOLIDATED
+               WRITE PRT-LINE FROM WS-GRANDTOTAL-LINE.
+           9400-EXIT.
+               EXIT.
+
+           9410-ADD-CCY-TO-CONSOLIDATED.
+               PERFORM 9830-FIND-FX-RATE THRU 9830-EXIT
+               COMPUTE WS-CCY-CONTRIBUTION ROUNDED =
+                   CCY-TOTALS-AMOUNT(WS-SUBSCRIPT) / WS-CURRENT-FX-RATE
+               ADD WS-CCY-CONTRIBUTION TO WS-CONSOLIDATED-TOTAL.
+           9410-EXIT.
+               EXIT.
+
+      ******************************************************************
+      * 9500 - CONTROL-TOTAL RECONCILIATION
+      ******************************************************************
+           9500-RECONCILE-CONTROLS.
+               IF SINGLE-CURRENCY-RUN
+                   DISPLAY 'SINGLE-CURRENCY RUN - CONTROL TOTAL '
+                       'RECONCILIATION SKIPPED (CONTROL CARD IS '
+                       'ASSUMED TO COVER THE WHOLE FILE, NOT JUST '
+                       'CURRENCY ' WS-RUN-CURRENCY-KEY ')'
+               ELSE
+                   IF CONTROL-CARD-PRESENT
+                       IF WS-RECORDS-WRITTEN NOT = WS-EXPECTED-COUNT
+                               OR WS-TOTAL-BALANCE
+                                   NOT = WS-EXPECTED-TOTAL
+                           DISPLAY '*** CONTROL TOTAL MISMATCH - RUN '
+                               'REQUIRES REVIEW ***'
+                           DISPLAY '  EXPECTED COUNT : '
+                               WS-EXPECTED-COUNT
+                           DISPLAY '  ACTUAL COUNT   : '
+                               WS-RECORDS-WRITTEN
+                           DISPLAY '  EXPECTED TOTAL : '
+                               WS-EXPECTED-TOTAL
+                           DISPLAY '  ACTUAL TOTAL   : '
+                               WS-TOTAL-BALANCE
+                       ELSE
+                           DISPLAY 'CONTROL TOTALS RECONCILED OK'
+                       END-IF
+                   ELSE
+                       DISPLAY 'NO CONTROL CARD SUPPLIED - '
+                           'RECONCILIATION SKIPPED'
+                   END-IF
+               END-IF.
+           9500-EXIT.
+               EXIT.
+
+      ******************************************************************
+      * 9800 - DISPLAY RUN SUMMARY (CONSOLE)
+      ******************************************************************
+           9800-DISPLAY-SUMMARY.
+               DISPLAY 'HOMEWORK003 RUN SUMMARY'
+               DISPLAY '  RECORDS READ        : ' WS-RECORDS-READ
+               DISPLAY '  RECORDS WRITTEN     : ' WS-RECORDS-WRITTEN
+               DISPLAY '  INVALID RECORD COUNT: '
+                   WS-INVALID-RECORD-COUNT
+               DISPLAY '  DORMANT CUSTOMERS   : ' WS-DORMANT-COUNT
+               DISPLAY '  DUPLICATE KEYS      : ' WS-DUPLICATE-COUNT
+               DISPLAY '  COLLECTIONS ITEMS   : ' WS-COLLECTIONS-COUNT
+               IF SINGLE-CURRENCY-RUN
+                   DISPLAY '  SINGLE-CCY RUN FOR  : '
+                       WS-RUN-CURRENCY-KEY
+                   DISPLAY '  RECORDS SKIPPED     : '
+                       WS-CURRENCY-SKIP-COUNT
+               END-IF
+               DISPLAY '  BALANCE BY CURRENCY :'
+               PERFORM 9810-DISPLAY-CCY-SUBTOTAL THRU 9810-EXIT
+                   VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > CCY-TOTALS-COUNT
+               IF WS-OTHER-CCY-RECS > ZERO
+                   DISPLAY '  OTHER CURRENCIES   : TOTAL: '
+                       WS-OTHER-CCY-AMOUNT '  RECORDS: '
+                       WS-OTHER-CCY-RECS
+               END-IF
+               DISPLAY '  CONSOLIDATED TOTAL (BASE CCY '
+                   WS-BASE-CURRENCY '): ' WS-CONSOLIDATED-TOTAL.
+           9800-EXIT.
+               EXIT.
+
+           9810-DISPLAY-CCY-SUBTOTAL.
+               MOVE CCY-TOTALS-KEY(WS-SUBSCRIPT) TO WS-SUM-CCY
+               MOVE CCY-TOTALS-AMOUNT(WS-SUBSCRIPT) TO WS-SUM-AMOUNT
+               MOVE CCY-TOTALS-RECS(WS-SUBSCRIPT) TO WS-SUM-RECS
+               DISPLAY WS-CCY-SUMMARY-LINE.
+           9810-EXIT.
+               EXIT.
+
+           9830-FIND-FX-RATE.
+               MOVE 1 TO WS-CURRENT-FX-RATE
+               SET FX-RATE-NOT-FOUND TO TRUE
+               PERFORM 9840-COMPARE-FX-ENTRY THRU 9840-EXIT
+                   VARYING WS-FX-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-FX-SUBSCRIPT > FX-RATE-COUNT
+               IF FX-RATE-NOT-FOUND
+                   DISPLAY '*** NO FX-FILE RATE FOR CURRENCY '
+                       CCY-TOTALS-KEY(WS-SUBSCRIPT)
+                       ' - DEFAULTED TO 1:1 ***'
+               END-IF.
+           9830-EXIT.
+               EXIT.
+
+           9840-COMPARE-FX-ENTRY.
+               IF FX-TABLE-CURRENCY-KEY(WS-FX-SUBSCRIPT)
+                       = CCY-TOTALS-KEY(WS-SUBSCRIPT)
+                   MOVE FX-TABLE-RATE(WS-FX-SUBSCRIPT)
+                       TO WS-CURRENT-FX-RATE
+                   SET FX-RATE-FOUND TO TRUE
+               END-IF.
+           9840-EXIT.
+               EXIT.
